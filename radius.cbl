@@ -1,28 +1,913 @@
-        IDENTIFICATION DIVISION.                                        
-        PROGRAM-ID. radius.                                   
-        DATA DIVISION.     
-
-        WORKING-STORAGE SECTION.                            
-      
-        01 CONSTANTS.
-       	 02 PI PIC 9V99999 VALUE 3.14159.
-       	01 VARIABLES.
-       	 02 S_AREA PIC 9999V999 VALUE zeroes.
-       	 02 RADIUS PIC 9999V999 VALUE zeroes.
-       	 02 PERIMETER PIC 9999V999 VALUE zeroes.
-       	01 DISPLAY-VALUES.
-       	 02 D_AREA PIC ZZ99.99.
-      	 02 D_PERIMETER PIC ZZ99.99.
-
-        PROCEDURE DIVISION.
-
-        	DISPLAY "Enter radius: ".
-        	ACCEPT RADIUS.
-        	COMPUTE PERIMETER = 2 * PI * RADIUS.
-        	MOVE PERIMETER TO D_PERIMETER.
-        	COMPUTE S_AREA = PI * RADIUS * RADIUS.
-        	MOVE S_AREA TO D_AREA.
-        	DISPLAY "Circle perimeter is: ", D_PERIMETER.
-        	DISPLAY "Circle area is: ", D_AREA.
-
-        END PROGRAM radius.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RADIUS.
+000120 AUTHOR. D. LINDQVIST.
+000130 INSTALLATION. TANK-GAUGING-UNIT.
+000140 DATE-WRITTEN. 01/05/98.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------
+000170*MODIFICATION HISTORY
+000180*-----------------------------------------------------------
+000190*DATE      INIT  DESCRIPTION
+000200*01/05/98  DJL   ORIGINAL CIRCLE PERIMETER/AREA PROGRAM.
+000210*08/08/26  DJL   ADDED BATCH-MODE INPUT FILE, REPORT FILE,
+000220*                AND A RUN-MODE SWITCH SO ONE JOB CAN BE
+000230*                SUBMITTED FOR THE WHOLE DAY'S RADIUS LIST
+000240*                INSTEAD OF KEYING VALUES ONE AT A TIME.
+000250*08/08/26  DJL   ADDED RADIUS VALIDATION (NON-NUMERIC, <= 0)
+000260*                WITH REJECTS ROUTED TO AN EXCEPTION LISTING
+000270*                INSTEAD OF BEING COMPUTED.
+000280*08/08/26  DJL   ADDED A SHAPE-CODE TO THE BATCH RECORD SO A
+000290*                SINGLE RUN CAN COMPUTE CIRCLES, RECTANGLES
+000300*                AND TRIANGLES INSTEAD OF CIRCLES ONLY.
+000310*08/08/26  DJL   WIDENED PI AND THE DIMENSION/AREA/PERIMETER
+000320*                FIELDS FOR LARGE-RADIUS TANK AND SILO JOBS
+000330*                THAT WERE TRUNCATING AGAINST THE OLD SIZES.
+000340*08/08/26  DJL   ADDED AN AUDIT LOG: EVERY CALCULATION NOW
+000350*                APPENDS A DATE/TIME/OPERATOR/RESULT RECORD
+000360*                TO RADAUD FOR THE MONTHLY ACCURACY AUDIT.
+000370*08/08/26  DJL   ADDED A CONTROL-TOTAL TRAILER (COUNT, TOTAL
+000380*                AREA/PERIMETER, MIN/MAX PRIMARY DIMENSION)
+000390*                AT THE END OF EACH BATCH REPORT.
+000400*08/08/26  DJL   ADDED BATCH CHECKPOINT/RESTART.  THE BATCH
+000410*                RUN SNAPSHOTS ITS INPUT RECORD NUMBER TO
+000420*                RADCKP AND A RESTART-COUNT COMMAND-LINE
+000430*                PARAMETER SKIPS ALREADY-PROCESSED RECORDS.
+000440*08/08/26  DJL   GAVE THE BATCH REPORT A PRINT-IMAGE LAYOUT --
+000450*                TITLE LINE WITH RUN DATE AND PAGE NUMBER,
+000460*                COLUMN HEADINGS, AND A PAGE BREAK EVERY
+000470*                WS-LINES-PER-PAGE DETAIL LINES.
+000480*08/08/26  DJL   ADDED A REVERSE-CALCULATION RUN MODE (V) THAT
+000490*                SOLVES FOR RADIUS FROM A KNOWN AREA OR
+000500*                PERIMETER INSTEAD OF THE OTHER WAY AROUND.
+000510*08/08/26  DJL   ADDED A CSV EXTRACT FILE (RADEXT) WRITTEN FOR
+000520*                EVERY CALCULATION SO DOWNSTREAM SPREADSHEET
+000530*                WORK NO LONGER RETYPES DISPLAY OUTPUT.
+000540*-----------------------------------------------------------
+000550
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT RADIN  ASSIGN TO RADIN
+000600         ORGANIZATION IS LINE SEQUENTIAL.
+000610     SELECT RADRPT ASSIGN TO RADRPT
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000621         FILE STATUS IS WS-RADRPT-STATUS.
+000630     SELECT RADEXC ASSIGN TO RADEXC
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000641         FILE STATUS IS WS-RADEXC-STATUS.
+000650     SELECT RADAUD ASSIGN TO RADAUD
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-RADAUD-STATUS.
+000680     SELECT RADCKP ASSIGN TO RADCKP
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000691         FILE STATUS IS WS-RADCKP-STATUS.
+000700     SELECT RADEXT ASSIGN TO RADEXT
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000711         FILE STATUS IS WS-RADEXT-STATUS.
+000720
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  RADIN
+000760     LABEL RECORD IS STANDARD.
+000770     COPY RADINP.
+000780
+000790 FD  RADRPT
+000800     LABEL RECORD IS STANDARD.
+000810     COPY RADRPT.
+000820
+000830 FD  RADEXC
+000840     LABEL RECORD IS STANDARD.
+000850     COPY RADEXC.
+000860
+000870 FD  RADAUD
+000880     LABEL RECORD IS STANDARD.
+000890     COPY RADAUD.
+000900
+000910 FD  RADCKP
+000920     LABEL RECORD IS STANDARD.
+000930     COPY RADCKP.
+000940
+000950 FD  RADEXT
+000960     LABEL RECORD IS STANDARD.
+000970     COPY RADEXT.
+000980
+000990 WORKING-STORAGE SECTION.
+001000
+001010*CONSTANTS
+001020 01  CONSTANTS.
+001030     02  PI                  PIC 9V9(09) VALUE 3.141592654.
+001040
+001050*WORKING FIELDS FOR A SINGLE CIRCLE CALCULATION
+001060 01  VARIABLES.
+001070     02  S-AREA              PIC 9(07)V9(04) VALUE ZEROES.
+001080     02  RADIUS              PIC 9(07)V9(04) VALUE ZEROES.
+001090     02  PERIMETER           PIC 9(07)V9(04) VALUE ZEROES.
+001100
+001110*WORKING FIELDS FOR A RECTANGLE OR TRIANGLE CALCULATION
+001120 01  SHAPE-VARIABLES.
+001130     02  RECT-LENGTH         PIC 9(07)V9(04) VALUE ZEROES.
+001140     02  RECT-WIDTH          PIC 9(07)V9(04) VALUE ZEROES.
+001150     02  TRI-SIDE-1          PIC 9(07)V9(04) VALUE ZEROES.
+001160     02  TRI-SIDE-2          PIC 9(07)V9(04) VALUE ZEROES.
+001170     02  TRI-SIDE-3          PIC 9(07)V9(04) VALUE ZEROES.
+001180     02  TRI-SEMI-PERIM      PIC 9(07)V9(04) VALUE ZEROES.
+001190
+001200 01  DISPLAY-VALUES.
+001210     02  D-AREA              PIC Z(06)9.9999.
+001220     02  D-PERIMETER         PIC Z(06)9.9999.
+001230     02  D-RADIUS            PIC Z(06)9.9999.
+001240
+001250*RUN-MODE SWITCH, SET FROM THE COMMAND LINE.  I = INTERACTIVE
+001260*(ONE RADIUS VIA ACCEPT, THE ORIGINAL BEHAVIOUR), B = BATCH
+001270*(READ THE RADIN FILE AND WRITE THE RADRPT REPORT).
+001280 01  WS-COMMAND-LINE        PIC X(80).
+001290 77  WS-RUN-MODE            PIC X(01) VALUE 'I'.
+001300     88  WS-MODE-INTERACTIVE        VALUE 'I'.
+001310     88  WS-MODE-BATCH              VALUE 'B'.
+001320     88  WS-MODE-REVERSE            VALUE 'V'.
+001330
+001340*OPTIONAL SECOND COMMAND-LINE PARAMETER FOR BATCH MODE: THE
+001350*NUMBER OF INPUT RECORDS ALREADY PROCESSED BY AN EARLIER RUN
+001360*THAT ABENDED OR WAS STOPPED, SO THIS RERUN CAN SKIP THEM.
+001370 77  WS-RESTART-RAW         PIC X(07) VALUE SPACES.
+001380 77  WS-RESTART-LEN         PIC 9(02) VALUE ZEROES.
+001390 77  WS-RESTART-JUST        PIC X(07) JUSTIFIED RIGHT.
+001400 77  WS-RESTART-COUNT       PIC 9(07) VALUE ZEROES.
+001410
+001420*BATCH CONTROL FIELDS
+001430 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+001440     88  WS-END-OF-FILE             VALUE 'Y'.
+001450
+001460*REVERSE-CALCULATION SUB-MODE: A = SOLVE FROM A KNOWN AREA,
+001470*P = SOLVE FROM A KNOWN PERIMETER.
+001480 77  WS-REVERSE-SUBMODE      PIC X(01) VALUE SPACE.
+001490     88  WS-SUBMODE-AREA            VALUE 'A'.
+001500     88  WS-SUBMODE-PERIMETER       VALUE 'P'.
+001510
+001520*CHECKPOINT CONTROL FIELDS.  WS-RECORDS-READ IS THE CURRENT
+001530*INPUT RECORD NUMBER; IT IS SNAPSHOT TO RADCKP EVERY
+001540*WS-CHECKPOINT-INTERVAL RECORDS AND AGAIN AT END OF RUN.
+001550 77  WS-RECORDS-READ        PIC 9(07) VALUE ZEROES.
+001560 77  WS-CHECKPOINT-INTERVAL PIC 9(07) VALUE 25.
+001570 77  WS-CKPT-QUOTIENT       PIC 9(07) VALUE ZEROES.
+001580 77  WS-CKPT-REMAINDER      PIC 9(07) VALUE ZEROES.
+001590*RADCKP-LINE ALSO CARRIES THE BATCH CONTROL-TOTAL ACCUMULATORS
+001591*AND PAGE COUNT SO A RESTART RUN CAN REHYDRATE THEM VIA
+001592*2070-LOAD-CHECKPOINT INSTEAD OF STARTING THE TRAILER AND PAGE
+001593*NUMBERING FROM SCRATCH.
+001594 01  RADCKP-LINE.
+001600     02  FILLER              PIC X(18) VALUE
+001610             "LAST RECORD READ: ".
+001620     02  CKL-RECORDS-READ    PIC Z(06)9.
+001621     02  FILLER              PIC X(02) VALUE SPACES.
+001622     02  CKL-RECORD-COUNT    PIC 9(05).
+001623     02  CKL-TOTAL-AREA      PIC 9(10)V9(04).
+001624     02  CKL-TOTAL-PERIMETER PIC 9(10)V9(04).
+001625     02  CKL-MIN-DIM-1       PIC 9(07)V9(04).
+001626     02  CKL-MAX-DIM-1       PIC 9(07)V9(04).
+001627     02  CKL-FIRST-SWITCH    PIC X(01).
+001628     02  CKL-PAGE-COUNT      PIC 9(03).
+001629     02  FILLER              PIC X(14) VALUE SPACES.
+001640 01  RADRPT-LINE.
+001650     02  RL-SHAPE-CODE       PIC X(01).
+001660     02  FILLER              PIC X(02) VALUE SPACES.
+001670     02  RL-DIM-1            PIC Z(06)9.9999.
+001680     02  FILLER              PIC X(03) VALUE SPACES.
+001690     02  RL-PERIMETER        PIC Z(06)9.9999.
+001700     02  FILLER              PIC X(03) VALUE SPACES.
+001710     02  RL-AREA             PIC Z(06)9.9999.
+001720     02  FILLER              PIC X(35) VALUE SPACES.
+001730
+001740*PRINT-IMAGE REPORT HEADINGS.  RADRPT-TITLE-LINE CARRIES THE
+001750*RUN DATE AND CURRENT PAGE NUMBER; RADRPT-COLUMN-HDR-LINE AND
+001760*RADRPT-BLANK-LINE ARE FIXED TEXT REPEATED AT EVERY PAGE BREAK.
+001770 01  RADRPT-TITLE-LINE.
+001780     02  FILLER              PIC X(48) VALUE
+001790             "TANK-GAUGING UNIT -- RADIUS CALCULATION REPORT".
+001800     02  FILLER              PIC X(10) VALUE "RUN DATE: ".
+001810     02  TTL-RUN-DATE        PIC X(10).
+001820     02  FILLER              PIC X(04) VALUE SPACES.
+001830     02  FILLER              PIC X(05) VALUE "PAGE ".
+001840     02  TTL-PAGE-NO         PIC ZZ9.
+001850 01  RADRPT-COLUMN-HDR-LINE  PIC X(80) VALUE
+001860         "S  DIMENSION-1    PERIMETER        AREA".
+001870 01  RADRPT-BLANK-LINE       PIC X(80) VALUE SPACES.
+001880
+001890*CSV EXTRACT RECORD.  UNEDITED, ZERO-FILLED NUMERIC PICTURES
+001900*ARE USED INSTEAD OF THE ZERO-SUPPRESSED REPORT PICTURES SO
+001910*THE FIELDS IMPORT CLEANLY INTO A SPREADSHEET WITH NO EMBEDDED
+001920*BLANKS BEFORE THE COMMA.
+001930 01  RADEXT-LINE.
+001940     02  REL-SHAPE-CODE      PIC X(01).
+001950     02  FILLER              PIC X(01) VALUE ",".
+001960     02  REL-DIM-1           PIC 9(07).9(04).
+001970     02  FILLER              PIC X(01) VALUE ",".
+001980     02  REL-PERIMETER       PIC 9(07).9(04).
+001990     02  FILLER              PIC X(01) VALUE ",".
+002000     02  REL-AREA            PIC 9(07).9(04).
+002010     02  FILLER              PIC X(40) VALUE SPACES.
+002020
+002030*RUN-DATE WORK AREA.  WS-REPORT-DATE IS ACCEPTED ONCE AT START
+002040*OF RUN; THE REDEFINITION SPLITS IT INTO YYYY/MM/DD SO IT CAN
+002050*BE REARRANGED INTO THE EDITED MM/DD/YYYY FORM THE TITLE LINE
+002060*USES, THE SAME GROUP-LEVEL REDEFINES TECHNIQUE USED ABOVE TO
+002070*CLASS-TEST RAW DIMENSION VALUES.
+002080 01  WS-REPORT-DATE-WORK.
+002090     02  WS-REPORT-DATE      PIC 9(08) VALUE ZEROES.
+002100     02  WS-REPORT-DATE-X REDEFINES WS-REPORT-DATE.
+002110         03  WS-RD-YYYY      PIC 9(04).
+002120         03  WS-RD-MM        PIC 9(02).
+002130         03  WS-RD-DD        PIC 9(02).
+002140 01  WS-REPORT-DATE-ED.
+002150     02  WS-RDE-MM           PIC 99.
+002160     02  FILLER              PIC X VALUE "/".
+002170     02  WS-RDE-DD           PIC 99.
+002180     02  FILLER              PIC X VALUE "/".
+002190     02  WS-RDE-YYYY         PIC 9999.
+002200
+002210*PAGE AND LINE CONTROL FOR THE PRINT-IMAGE REPORT.
+002220 77  WS-PAGE-COUNT           PIC 9(03) VALUE ZEROES.
+002230 77  WS-LINE-COUNT           PIC 9(03) VALUE ZEROES.
+002240 77  WS-LINES-PER-PAGE       PIC 9(03) VALUE 020.
+002250
+002260*DIMENSION VALIDATION WORKING FIELDS.  WS-DIM-RAW AND
+002270*WS-DIM-NUM REDEFINE THE SAME SEVEN BYTES SO A RAW VALUE
+002280*(FROM THE TERMINAL OR A BATCH RECORD'S RADIUS, LENGTH,
+002290*WIDTH OR SIDE) CAN BE CLASS-TESTED AS ALPHANUMERIC AND THEN,
+002300*ONCE PROVEN NUMERIC, USED DIRECTLY AS A PROPERLY ALIGNED
+002310*PIC 9999V999 VALUE WITH NO MOVE-TIME DECIMAL RE-ALIGNMENT.
+002320 01  WS-DIM-WORK.
+002330     02  WS-DIM-NUM          PIC 9(07)V9(04).
+002340     02  WS-DIM-RAW REDEFINES WS-DIM-NUM PIC X(11).
+002341
+002342*TERMINAL-INPUT WORKING FIELDS.  ACCEPTED FREE-FORM FROM THE
+002343*OPERATOR'S KEYBOARD, SO UNLIKE WS-DIM-RAW (A FIXED-WIDTH
+002344*ZERO-FILLED BATCH-RECORD FIELD) THIS MUST TOLERATE A TYPED
+002345*DECIMAL POINT AND A LEADING SIGN.  4050-VALIDATE-TERMINAL-
+002346*DIMENSION CLASSIFIES IT WITH FUNCTION TEST-NUMVAL RATHER THAN
+002347*THE NUMERIC CLASS TEST USED FOR THE FIXED-WIDTH BATCH FIELD.
+002348 77  WS-TERM-RAW            PIC X(11) VALUE SPACES.
+002349 77  WS-TERM-POS            PIC 9(02) VALUE ZEROES.
+002351 77  WS-DIM-SIGNED          PIC S9(07)V9(04) VALUE ZEROES.
+002360 77  WS-VALID-SWITCH        PIC X(01) VALUE 'Y'.
+002360     88  WS-DIM-VALID               VALUE 'Y'.
+002370     88  WS-DIM-INVALID             VALUE 'N'.
+002380 77  WS-EXC-REASON          PIC X(30).
+002390 01  RADEXC-LINE.
+002400     02  REL-RAW-VALUE       PIC X(11).
+002410     02  FILLER              PIC X(03) VALUE SPACES.
+002420     02  REL-REASON          PIC X(30).
+002430     02  FILLER              PIC X(36) VALUE SPACES.
+002440
+002450*AUDIT LOG WORKING FIELDS.  THE OPERATOR ID COMES FROM THE
+002460*OS-LEVEL USER ENVIRONMENT VARIABLE AND THE DATE/TIME FROM
+002470*THE SYSTEM CLOCK SO EVERY CALCULATION CAN BE RECONSTRUCTED
+002480*FOR THE MONTHLY MEASUREMENT-ACCURACY AUDIT.
+002490 77  WS-RADAUD-STATUS       PIC X(02).
+002491 77  WS-RADRPT-STATUS       PIC X(02).
+002492 77  WS-RADEXC-STATUS       PIC X(02).
+002493 77  WS-RADEXT-STATUS       PIC X(02).
+002494 77  WS-RADCKP-STATUS       PIC X(02).
+002500 77  WS-OPERATOR-ID         PIC X(08).
+002510 77  WS-RUN-DATE            PIC 9(08).
+002520 77  WS-RUN-TIME            PIC 9(08).
+002530 01  RADRPT-TRAILER-LINE.
+002540     02  FILLER              PIC X(08) VALUE "TOTALS: ".
+002550     02  TL-RECORD-COUNT     PIC ZZZZ9.
+002560     02  FILLER              PIC X(02) VALUE SPACES.
+002570     02  TL-TOTAL-AREA       PIC Z(09)9.9999.
+002580     02  FILLER              PIC X(02) VALUE SPACES.
+002590     02  TL-TOTAL-PERIMETER  PIC Z(09)9.9999.
+002600     02  FILLER              PIC X(02) VALUE SPACES.
+002610     02  TL-MIN-DIM-1        PIC Z(06)9.9999.
+002620     02  FILLER              PIC X(02) VALUE SPACES.
+002630     02  TL-MAX-DIM-1        PIC Z(06)9.9999.
+002640     02  FILLER              PIC X(05) VALUE SPACES.
+002650
+002660*BATCH CONTROL-TOTAL ACCUMULATORS
+002670 77  WS-CURRENT-DIM-1       PIC 9(07)V9(04) VALUE ZEROES.
+002680 77  WS-RECORD-COUNT        PIC 9(05) VALUE ZEROES.
+002690 77  WS-TOTAL-AREA          PIC 9(10)V9(04) VALUE ZEROES.
+002700 77  WS-TOTAL-PERIMETER     PIC 9(10)V9(04) VALUE ZEROES.
+002710 77  WS-MIN-DIM-1           PIC 9(07)V9(04) VALUE ZEROES.
+002720 77  WS-MAX-DIM-1           PIC 9(07)V9(04) VALUE ZEROES.
+002730 77  WS-FIRST-SWITCH        PIC X(01) VALUE 'Y'.
+002740     88  WS-FIRST-RECORD            VALUE 'Y'.
+002750 01  RADAUD-LINE.
+002760     02  AL-RUN-DATE         PIC 9(08).
+002770     02  FILLER              PIC X(01) VALUE SPACE.
+002780     02  AL-RUN-TIME         PIC 9(08).
+002790     02  FILLER              PIC X(01) VALUE SPACE.
+002800     02  AL-OPERATOR-ID      PIC X(08).
+002810     02  FILLER              PIC X(01) VALUE SPACE.
+002820     02  AL-SHAPE-CODE       PIC X(01).
+002830     02  FILLER              PIC X(01) VALUE SPACE.
+002840     02  AL-DIM-1            PIC Z(06)9.9999.
+002850     02  FILLER              PIC X(01) VALUE SPACE.
+002860     02  AL-PERIMETER        PIC Z(06)9.9999.
+002870     02  FILLER              PIC X(01) VALUE SPACE.
+002880     02  AL-AREA             PIC Z(06)9.9999.
+002890     02  FILLER              PIC X(16) VALUE SPACES.
+002900
+002910 PROCEDURE DIVISION.
+002920
+002930*=============================================================
+002940*0000-MAINLINE.  DISPATCH TO INTERACTIVE OR BATCH PROCESSING
+002950*BASED ON THE RUN-MODE PASSED ON THE COMMAND LINE.
+002960*=============================================================
+002970 0000-MAINLINE.
+002980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002990     EVALUATE TRUE
+003000         WHEN WS-MODE-BATCH
+003010             PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+003020         WHEN WS-MODE-REVERSE
+003030             PERFORM 3500-REVERSE-CALCULATE THRU 3500-EXIT
+003040         WHEN OTHER
+003050             PERFORM 3000-INTERACTIVE THRU 3000-EXIT
+003060     END-EVALUATE.
+003070     GO TO 9999-EXIT.
+003080
+003090*=============================================================
+003100*1000-INITIALIZE.  PICK UP THE RUN-MODE PARAMETER.
+003110*=============================================================
+003120 1000-INITIALIZE.
+003130     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+003140     UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACES
+003150         INTO WS-RUN-MODE, WS-RESTART-RAW.
+003160     INSPECT WS-RESTART-RAW TALLYING WS-RESTART-LEN FOR
+003170         CHARACTERS BEFORE INITIAL SPACE.
+003180     IF  WS-RESTART-LEN > ZERO
+003190         MOVE WS-RESTART-RAW(1:WS-RESTART-LEN) TO WS-RESTART-JUST
+003200         INSPECT WS-RESTART-JUST REPLACING LEADING SPACE BY ZERO
+003210         IF  WS-RESTART-JUST NUMERIC
+003220             MOVE WS-RESTART-JUST TO WS-RESTART-COUNT
+003230         END-IF
+003240     END-IF.
+003250     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+003260     ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+003270     MOVE WS-RD-MM TO WS-RDE-MM.
+003280     MOVE WS-RD-DD TO WS-RDE-DD.
+003290     MOVE WS-RD-YYYY TO WS-RDE-YYYY.
+003300     OPEN EXTEND RADAUD.
+003310     IF  WS-RADAUD-STATUS = "35"
+003320         OPEN OUTPUT RADAUD
+003330     END-IF.
+003340 1000-EXIT.
+003350     EXIT.
+003360
+003370*=============================================================
+003380*2000-BATCH-PROCESS.  READ RADIN UNTIL END AND, BASED ON EACH
+003390*RECORD'S SHAPE CODE, COMPUTE A CIRCLE, RECTANGLE OR TRIANGLE
+003400*AND WRITE ONE LINE TO RADRPT.  RECORDS THAT FAIL VALIDATION
+003410*ARE ROUTED TO RADEXC INSTEAD.
+003420*=============================================================
+003430 2000-BATCH-PROCESS.
+003440     OPEN INPUT RADIN.
+003441     IF  WS-RESTART-COUNT > ZERO
+003442         PERFORM 2070-LOAD-CHECKPOINT THRU 2070-EXIT
+003443         OPEN EXTEND RADRPT
+003444         IF  WS-RADRPT-STATUS = "35"
+003445             OPEN OUTPUT RADRPT
+003446         END-IF
+003447         OPEN EXTEND RADEXC
+003448         IF  WS-RADEXC-STATUS = "35"
+003449             OPEN OUTPUT RADEXC
+003450         END-IF
+003451         OPEN EXTEND RADEXT
+003452         IF  WS-RADEXT-STATUS = "35"
+003453             OPEN OUTPUT RADEXT
+003454         END-IF
+003455     ELSE
+003456         OPEN OUTPUT RADRPT
+003457         OPEN OUTPUT RADEXC
+003458         OPEN OUTPUT RADEXT
+003459     END-IF.
+003480     PERFORM 2010-WRITE-REPORT-HEADER THRU 2010-EXIT.
+003490     IF  WS-RESTART-COUNT > ZERO
+003500         PERFORM 2060-SKIP-RECORD THRU 2060-EXIT
+003510             WS-RESTART-COUNT TIMES
+003520     END-IF.
+003521     IF  NOT WS-END-OF-FILE
+003522         PERFORM 2100-READ-RADIN THRU 2100-EXIT
+003523     END-IF.
+003540     PERFORM 2200-PROCESS-RECORD THRU 2200-EXIT
+003550         UNTIL WS-END-OF-FILE.
+003560     PERFORM 2120-WRITE-CHECKPOINT THRU 2120-EXIT.
+003570     PERFORM 2500-WRITE-TRAILER THRU 2500-EXIT.
+003580     CLOSE RADIN.
+003590     CLOSE RADRPT.
+003600     CLOSE RADEXC.
+003610     CLOSE RADEXT.
+003620 2000-EXIT.
+003630     EXIT.
+003640
+003650*2010-WRITE-REPORT-HEADER.  PRINT THE TITLE AND COLUMN-HEADING
+003660*LINES FOR A NEW PAGE AND RESET THE PAGE LINE COUNT.  CALLED
+003670*ONCE AT THE START OF THE RUN AND AGAIN EVERY TIME THE DETAIL
+003680*LINE COUNT REACHES WS-LINES-PER-PAGE.
+003690 2010-WRITE-REPORT-HEADER.
+003700     ADD 1 TO WS-PAGE-COUNT.
+003710     MOVE WS-REPORT-DATE-ED TO TTL-RUN-DATE.
+003720     MOVE WS-PAGE-COUNT TO TTL-PAGE-NO.
+003730     WRITE RADRPT-RECORD FROM RADRPT-TITLE-LINE.
+003740     WRITE RADRPT-RECORD FROM RADRPT-BLANK-LINE.
+003750     WRITE RADRPT-RECORD FROM RADRPT-COLUMN-HDR-LINE.
+003760     WRITE RADRPT-RECORD FROM RADRPT-BLANK-LINE.
+003770     MOVE ZEROES TO WS-LINE-COUNT.
+003780 2010-EXIT.
+003790     EXIT.
+003800
+003810*2060-SKIP-RECORD.  READ AND DISCARD A RECORD ALREADY HANDLED
+003820*BY AN EARLIER RUN.  IT IS NOT VALIDATED, COMPUTED, REPORTED
+003830*OR AUDITED AGAIN.
+003840 2060-SKIP-RECORD.
+003850     IF  NOT WS-END-OF-FILE
+003860         READ RADIN
+003870             AT END MOVE 'Y' TO WS-EOF-SWITCH
+003880         END-READ
+003890         IF  NOT WS-END-OF-FILE
+003900             ADD 1 TO WS-RECORDS-READ
+003910         END-IF
+003920     END-IF.
+003930 2060-EXIT.
+003940     EXIT.
+003950
+003951*2070-LOAD-CHECKPOINT.  ON A RESTART RUN, REHYDRATE THE BATCH
+003952*CONTROL-TOTAL ACCUMULATORS AND PAGE COUNT FROM THE LAST
+003953*CHECKPOINT SO THE TRAILER AND REPORT PAGE NUMBERING PICK UP
+003954*WHERE THE EARLIER RUN LEFT OFF INSTEAD OF RESTARTING AT ZERO.
+003954*IF NO CHECKPOINT FILE EXISTS (E.G. IT WAS ARCHIVED BY NORMAL
+003954*BATCH HOUSEKEEPING), THE RUN CONTINUES WITH THE TOTALS AND
+003954*PAGE COUNT AT THEIR INITIAL VALUES RATHER THAN ABENDING.
+003955 2070-LOAD-CHECKPOINT.
+003956     OPEN INPUT RADCKP.
+003957     IF  WS-RADCKP-STATUS = "35"
+003958         DISPLAY 'NO CHECKPOINT FILE -- TOTALS START AT ZERO'
+003959     ELSE
+003960         READ RADCKP INTO RADCKP-LINE
+003961             AT END CONTINUE
+003962         END-READ
+003963         MOVE CKL-RECORD-COUNT TO WS-RECORD-COUNT
+003964         MOVE CKL-TOTAL-AREA TO WS-TOTAL-AREA
+003965         MOVE CKL-TOTAL-PERIMETER TO WS-TOTAL-PERIMETER
+003966         MOVE CKL-MIN-DIM-1 TO WS-MIN-DIM-1
+003967         MOVE CKL-MAX-DIM-1 TO WS-MAX-DIM-1
+003968         MOVE CKL-FIRST-SWITCH TO WS-FIRST-SWITCH
+003969         MOVE CKL-PAGE-COUNT TO WS-PAGE-COUNT
+003970         CLOSE RADCKP
+003971     END-IF.
+003972 2070-EXIT.
+003973     EXIT.
+003971
+003972 2100-READ-RADIN.
+003970     READ RADIN
+003980         AT END MOVE 'Y' TO WS-EOF-SWITCH
+003990     END-READ.
+004000     IF  NOT WS-END-OF-FILE
+004010         ADD 1 TO WS-RECORDS-READ
+004030     END-IF.
+004040 2100-EXIT.
+004050     EXIT.
+004060
+004070*2110-CHECKPOINT-IF-DUE.  SNAPSHOT THE CURRENT INPUT RECORD
+004075*NUMBER EVERY WS-CHECKPOINT-INTERVAL RECORDS.  CALLED FROM THE
+004077*END OF 2200-PROCESS-RECORD, AFTER THE TRIGGERING RECORD HAS
+004080*BEEN FULLY HANDLED, SO THE CONTROL TOTALS SNAPSHOT WITH IT
+004085*ARE ALWAYS CURRENT THROUGH THAT RECORD.
+004090 2110-CHECKPOINT-IF-DUE.
+004100     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+004110         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+004120     IF  WS-CKPT-REMAINDER = ZERO
+004130         PERFORM 2120-WRITE-CHECKPOINT THRU 2120-EXIT
+004140     END-IF.
+004150 2110-EXIT.
+004160     EXIT.
+004170
+004180*2120-WRITE-CHECKPOINT.  THE CHECKPOINT FILE ALWAYS HOLDS
+004190*ONLY THE MOST RECENT INPUT RECORD NUMBER AND CONTROL TOTALS,
+004200*SO IT IS REBUILT FROM SCRATCH EACH TIME.
+004210 2120-WRITE-CHECKPOINT.
+004220     OPEN OUTPUT RADCKP.
+004230     MOVE WS-RECORDS-READ TO CKL-RECORDS-READ.
+004231     MOVE WS-RECORD-COUNT TO CKL-RECORD-COUNT.
+004232     MOVE WS-TOTAL-AREA TO CKL-TOTAL-AREA.
+004233     MOVE WS-TOTAL-PERIMETER TO CKL-TOTAL-PERIMETER.
+004234     MOVE WS-MIN-DIM-1 TO CKL-MIN-DIM-1.
+004235     MOVE WS-MAX-DIM-1 TO CKL-MAX-DIM-1.
+004236     MOVE WS-FIRST-SWITCH TO CKL-FIRST-SWITCH.
+004237     MOVE WS-PAGE-COUNT TO CKL-PAGE-COUNT.
+004240     WRITE RADCKP-RECORD FROM RADCKP-LINE.
+004250     CLOSE RADCKP.
+004260 2120-EXIT.
+004270     EXIT.
+004280
+004290 2200-PROCESS-RECORD.
+004300     EVALUATE TRUE
+004310         WHEN RI-SHAPE-CIRCLE
+004320             PERFORM 2210-PROCESS-CIRCLE THRU 2210-EXIT
+004330         WHEN RI-SHAPE-RECTANGLE
+004340             PERFORM 2220-PROCESS-RECTANGLE THRU 2220-EXIT
+004350         WHEN RI-SHAPE-TRIANGLE
+004360             PERFORM 2230-PROCESS-TRIANGLE THRU 2230-EXIT
+004370         WHEN OTHER
+004380             MOVE RI-SHAPE-CODE TO WS-DIM-RAW
+004390             MOVE 'UNKNOWN SHAPE CODE' TO WS-EXC-REASON
+004400             PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+004410     END-EVALUATE.
+004415     PERFORM 2110-CHECKPOINT-IF-DUE THRU 2110-EXIT.
+004420     PERFORM 2100-READ-RADIN THRU 2100-EXIT.
+004430 2200-EXIT.
+004440     EXIT.
+004450
+004460*2210-PROCESS-CIRCLE.  RI-DIM-1 IS THE RADIUS.
+004470 2210-PROCESS-CIRCLE.
+004480     MOVE RI-DIM-1-X TO WS-DIM-RAW.
+004490     PERFORM 4000-VALIDATE-DIMENSION THRU 4000-EXIT.
+004500     IF  WS-DIM-INVALID
+004510         PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+004520     ELSE
+004530         MOVE WS-DIM-NUM TO RADIUS
+004540         PERFORM 5000-CALCULATE-CIRCLE THRU 5000-EXIT
+004550         MOVE RADIUS TO WS-CURRENT-DIM-1
+004560         PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT
+004570     END-IF.
+004580 2210-EXIT.
+004590     EXIT.
+004600
+004610*2220-PROCESS-RECTANGLE.  RI-DIM-1 IS THE LENGTH, RI-DIM-2 IS
+004620*THE WIDTH.
+004630 2220-PROCESS-RECTANGLE.
+004640     MOVE RI-DIM-1-X TO WS-DIM-RAW.
+004650     PERFORM 4000-VALIDATE-DIMENSION THRU 4000-EXIT.
+004660     IF  WS-DIM-VALID
+004670         MOVE WS-DIM-NUM TO RECT-LENGTH
+004680         MOVE RI-DIM-2-X TO WS-DIM-RAW
+004690         PERFORM 4000-VALIDATE-DIMENSION THRU 4000-EXIT
+004700     END-IF.
+004710     IF  WS-DIM-INVALID
+004720         PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+004730     ELSE
+004740         MOVE WS-DIM-NUM TO RECT-WIDTH
+004750         PERFORM 5100-CALCULATE-RECTANGLE THRU 5100-EXIT
+004760         MOVE RECT-LENGTH TO WS-CURRENT-DIM-1
+004770         PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT
+004780     END-IF.
+004790 2220-EXIT.
+004800     EXIT.
+004810
+004820*2230-PROCESS-TRIANGLE.  RI-DIM-1, RI-DIM-2 AND RI-DIM-3 ARE
+004830*THE THREE SIDES.
+004840 2230-PROCESS-TRIANGLE.
+004850     MOVE RI-DIM-1-X TO WS-DIM-RAW.
+004860     PERFORM 4000-VALIDATE-DIMENSION THRU 4000-EXIT.
+004870     IF  WS-DIM-VALID
+004880         MOVE WS-DIM-NUM TO TRI-SIDE-1
+004890         MOVE RI-DIM-2-X TO WS-DIM-RAW
+004900         PERFORM 4000-VALIDATE-DIMENSION THRU 4000-EXIT
+004910     END-IF.
+004920     IF  WS-DIM-VALID
+004930         MOVE WS-DIM-NUM TO TRI-SIDE-2
+004940         MOVE RI-DIM-3-X TO WS-DIM-RAW
+004950         PERFORM 4000-VALIDATE-DIMENSION THRU 4000-EXIT
+004960     END-IF.
+004970     IF  WS-DIM-INVALID
+004980         PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+004990     ELSE
+005000         MOVE WS-DIM-NUM TO TRI-SIDE-3
+005001         PERFORM 4060-VALIDATE-TRIANGLE-SIDES THRU 4060-EXIT
+005002         IF  WS-DIM-INVALID
+005003             PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+005004         ELSE
+005010             PERFORM 5200-CALCULATE-TRIANGLE THRU 5200-EXIT
+005020             MOVE TRI-SIDE-1 TO WS-CURRENT-DIM-1
+005030             PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT
+005031         END-IF
+005040     END-IF.
+005050 2230-EXIT.
+005060     EXIT.
+005070
+005080 2300-WRITE-REPORT-LINE.
+005090     IF  WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+005100         PERFORM 2010-WRITE-REPORT-HEADER THRU 2010-EXIT
+005110     END-IF.
+005120     MOVE RI-SHAPE-CODE TO RL-SHAPE-CODE.
+005130     MOVE WS-CURRENT-DIM-1 TO RL-DIM-1.
+005140     MOVE PERIMETER TO RL-PERIMETER.
+005150     MOVE S-AREA TO RL-AREA.
+005160     WRITE RADRPT-RECORD FROM RADRPT-LINE.
+005170     ADD 1 TO WS-LINE-COUNT.
+005180     MOVE RI-SHAPE-CODE TO AL-SHAPE-CODE.
+005190     MOVE WS-CURRENT-DIM-1 TO AL-DIM-1.
+005200     PERFORM 4200-WRITE-AUDIT-RECORD THRU 4200-EXIT.
+005210     MOVE RI-SHAPE-CODE TO REL-SHAPE-CODE.
+005220     MOVE WS-CURRENT-DIM-1 TO REL-DIM-1.
+005230     PERFORM 4300-WRITE-EXTRACT-RECORD THRU 4300-EXIT.
+005240     PERFORM 2400-ACCUMULATE-TOTALS THRU 2400-EXIT.
+005250 2300-EXIT.
+005260     EXIT.
+005270
+005280*=============================================================
+005290*2400-ACCUMULATE-TOTALS.  ROLL THIS RECORD INTO THE BATCH
+005300*CONTROL TOTALS FOR THE TRAILER WRITTEN AT END OF RUN.
+005310*=============================================================
+005320 2400-ACCUMULATE-TOTALS.
+005330     ADD 1 TO WS-RECORD-COUNT.
+005340     ADD S-AREA TO WS-TOTAL-AREA.
+005350     ADD PERIMETER TO WS-TOTAL-PERIMETER.
+005360     IF  WS-FIRST-RECORD
+005370         MOVE WS-CURRENT-DIM-1 TO WS-MIN-DIM-1
+005380         MOVE WS-CURRENT-DIM-1 TO WS-MAX-DIM-1
+005390         MOVE 'N' TO WS-FIRST-SWITCH
+005400     ELSE
+005410         IF  WS-CURRENT-DIM-1 < WS-MIN-DIM-1
+005420             MOVE WS-CURRENT-DIM-1 TO WS-MIN-DIM-1
+005430         END-IF
+005440         IF  WS-CURRENT-DIM-1 > WS-MAX-DIM-1
+005450             MOVE WS-CURRENT-DIM-1 TO WS-MAX-DIM-1
+005460         END-IF
+005470     END-IF.
+005480 2400-EXIT.
+005490     EXIT.
+005500
+005510*=============================================================
+005520*2500-WRITE-TRAILER.  WRITE THE CONTROL-TOTAL FOOTER FOR THE
+005530*BATCH COVER SHEET SIGN-OFF.
+005540*=============================================================
+005550 2500-WRITE-TRAILER.
+005551     IF  WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+005552         PERFORM 2010-WRITE-REPORT-HEADER THRU 2010-EXIT
+005553     END-IF.
+005560     MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT.
+005570     MOVE WS-TOTAL-AREA TO TL-TOTAL-AREA.
+005580     MOVE WS-TOTAL-PERIMETER TO TL-TOTAL-PERIMETER.
+005590     MOVE WS-MIN-DIM-1 TO TL-MIN-DIM-1.
+005600     MOVE WS-MAX-DIM-1 TO TL-MAX-DIM-1.
+005610     WRITE RADRPT-RECORD FROM RADRPT-TRAILER-LINE.
+005611     ADD 1 TO WS-LINE-COUNT.
+005620 2500-EXIT.
+005630     EXIT.
+005640
+005650*=============================================================
+005660*3000-INTERACTIVE.  ORIGINAL ONE-SHOT TERMINAL BEHAVIOUR, NOW
+005670*WITH THE RADIUS VALUE VALIDATED BEFORE IT IS COMPUTED.
+005680*=============================================================
+005690 3000-INTERACTIVE.
+005700     OPEN EXTEND RADEXC.
+005701     IF  WS-RADEXC-STATUS = "35"
+005702         OPEN OUTPUT RADEXC
+005703     END-IF.
+005710     OPEN EXTEND RADEXT.
+005711     IF  WS-RADEXT-STATUS = "35"
+005712         OPEN OUTPUT RADEXT
+005713     END-IF.
+005720     DISPLAY 'ENTER RADIUS: '.
+005730     ACCEPT WS-TERM-RAW.
+005740     PERFORM 4050-VALIDATE-TERMINAL-DIMENSION THRU 4050-EXIT.
+005750     IF  WS-DIM-INVALID
+005760         PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+005770         DISPLAY 'RADIUS REJECTED: ', WS-EXC-REASON
+005780     ELSE
+005790         MOVE WS-DIM-NUM TO RADIUS
+005800         PERFORM 5000-CALCULATE-CIRCLE THRU 5000-EXIT
+005810         MOVE PERIMETER TO D-PERIMETER
+005820         MOVE S-AREA TO D-AREA
+005830         DISPLAY 'CIRCLE PERIMETER IS: ', D-PERIMETER
+005840         DISPLAY 'CIRCLE AREA IS: ', D-AREA
+005850         MOVE 'C' TO AL-SHAPE-CODE
+005860         MOVE RADIUS TO AL-DIM-1
+005870         PERFORM 4200-WRITE-AUDIT-RECORD THRU 4200-EXIT
+005880         MOVE 'C' TO REL-SHAPE-CODE
+005890         MOVE RADIUS TO REL-DIM-1
+005900         PERFORM 4300-WRITE-EXTRACT-RECORD THRU 4300-EXIT
+005910     END-IF.
+005920     CLOSE RADEXC.
+005930     CLOSE RADEXT.
+005940 3000-EXIT.
+005950     EXIT.
+005960
+005970*=============================================================
+005980*3500-REVERSE-CALCULATE.  SOLVE FOR RADIUS FROM A KNOWN AREA
+005990*OR PERIMETER INSTEAD OF COMPUTING AREA/PERIMETER FROM A
+006000*KNOWN RADIUS.
+006010*=============================================================
+006020 3500-REVERSE-CALCULATE.
+006030     OPEN EXTEND RADEXC.
+006031     IF  WS-RADEXC-STATUS = "35"
+006032         OPEN OUTPUT RADEXC
+006033     END-IF.
+006040     OPEN EXTEND RADEXT.
+006041     IF  WS-RADEXT-STATUS = "35"
+006042         OPEN OUTPUT RADEXT
+006043     END-IF.
+006050     DISPLAY 'ENTER A FOR KNOWN AREA OR P FOR KNOWN PERIMETER: '.
+006060     ACCEPT WS-REVERSE-SUBMODE.
+006061     IF  WS-SUBMODE-AREA OR WS-SUBMODE-PERIMETER
+006070         IF  WS-SUBMODE-AREA
+006080             DISPLAY 'ENTER KNOWN AREA: '
+006090         ELSE
+006100             DISPLAY 'ENTER KNOWN PERIMETER: '
+006110         END-IF
+006120         ACCEPT WS-TERM-RAW
+006130         PERFORM 4050-VALIDATE-TERMINAL-DIMENSION THRU 4050-EXIT
+006140         IF  WS-DIM-INVALID
+006150             PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+006160             DISPLAY 'VALUE REJECTED: ', WS-EXC-REASON
+006170         ELSE
+006180             IF  WS-SUBMODE-AREA
+006190                 MOVE WS-DIM-NUM TO S-AREA
+006200                 PERFORM 5300-CALCULATE-RADIUS-FROM-AREA THRU
+006210                     5300-EXIT
+006220             ELSE
+006230                 MOVE WS-DIM-NUM TO PERIMETER
+006240                 PERFORM 5400-CALCULATE-RADIUS-FROM-PERIMETER THRU
+006250                     5400-EXIT
+006260             END-IF
+006270             MOVE RADIUS TO D-RADIUS
+006280             MOVE PERIMETER TO D-PERIMETER
+006290             MOVE S-AREA TO D-AREA
+006300             DISPLAY 'RADIUS IS: ', D-RADIUS
+006310             DISPLAY 'CIRCLE PERIMETER IS: ', D-PERIMETER
+006320             DISPLAY 'CIRCLE AREA IS: ', D-AREA
+006330             MOVE 'C' TO AL-SHAPE-CODE
+006340             MOVE RADIUS TO AL-DIM-1
+006350             PERFORM 4200-WRITE-AUDIT-RECORD THRU 4200-EXIT
+006360             MOVE 'C' TO REL-SHAPE-CODE
+006370             MOVE RADIUS TO REL-DIM-1
+006380             PERFORM 4300-WRITE-EXTRACT-RECORD THRU 4300-EXIT
+006385         END-IF
+006390     ELSE
+006391         MOVE WS-REVERSE-SUBMODE TO WS-DIM-RAW
+006392         MOVE 'INVALID SUB-MODE SELECTION' TO WS-EXC-REASON
+006393         PERFORM 4100-WRITE-EXCEPTION THRU 4100-EXIT
+006394         DISPLAY 'SUB-MODE REJECTED: ', WS-EXC-REASON
+006395     END-IF.
+006400     CLOSE RADEXC.
+006410     CLOSE RADEXT.
+006420 3500-EXIT.
+006430     EXIT.
+006440
+006450*=============================================================
+006460*4000-VALIDATE-DIMENSION.  REJECT NON-NUMERIC INPUT AND
+006470*DIMENSIONS THAT ARE NOT GREATER THAN ZERO.  WS-DIM-RAW MUST
+006480*BE MOVED IN BY THE CALLER BEFORE THIS IS PERFORMED.
+006490*=============================================================
+006500 4000-VALIDATE-DIMENSION.
+006510     SET WS-DIM-VALID TO TRUE.
+006520     IF  WS-DIM-RAW NOT NUMERIC
+006530         SET WS-DIM-INVALID TO TRUE
+006540         MOVE 'NON-NUMERIC DIMENSION VALUE' TO WS-EXC-REASON
+006550     ELSE
+006560         IF  WS-DIM-NUM NOT > ZERO
+006570             SET WS-DIM-INVALID TO TRUE
+006580             MOVE 'DIMENSION NOT > ZERO' TO WS-EXC-REASON
+006590         END-IF
+006600     END-IF.
+006610 4000-EXIT.
+006620     EXIT.
+006630
+006631*=============================================================
+006632*4050-VALIDATE-TERMINAL-DIMENSION.  REJECT NON-NUMERIC OR
+006633*NOT-GREATER-THAN-ZERO TERMINAL INPUT THE SAME WAY
+006634*4000-VALIDATE-DIMENSION DOES FOR A BATCH RECORD, BUT CLASSIFY
+006635*IT WITH FUNCTION TEST-NUMVAL SO A TYPED DECIMAL POINT (AND A
+006636*LEADING MINUS SIGN, WHICH MUST BE REJECTED RATHER THAN SILENTLY
+006637*MADE POSITIVE) ARE HANDLED CORRECTLY.  WS-TERM-RAW MUST BE
+006638*MOVED IN BY THE CALLER BEFORE THIS IS PERFORMED.
+006639*=============================================================
+006641 4050-VALIDATE-TERMINAL-DIMENSION.
+006642     MOVE WS-TERM-RAW TO WS-DIM-RAW.
+006643     SET WS-DIM-VALID TO TRUE.
+006644     MOVE FUNCTION TEST-NUMVAL(WS-TERM-RAW) TO WS-TERM-POS.
+006645     IF  WS-TERM-POS NOT = ZERO
+006646         SET WS-DIM-INVALID TO TRUE
+006647         MOVE 'NON-NUMERIC DIMENSION VALUE' TO WS-EXC-REASON
+006648     ELSE
+006649         COMPUTE WS-DIM-SIGNED = FUNCTION NUMVAL(WS-TERM-RAW)
+006650         IF  WS-DIM-SIGNED NOT > ZERO
+006651             SET WS-DIM-INVALID TO TRUE
+006652             MOVE 'DIMENSION NOT > ZERO' TO WS-EXC-REASON
+006653         ELSE
+006654             MOVE WS-DIM-SIGNED TO WS-DIM-NUM
+006655         END-IF
+006656     END-IF.
+006657 4050-EXIT.
+006658     EXIT.
+006659
+006660*=============================================================
+006661*4060-VALIDATE-TRIANGLE-SIDES.  EACH SIDE OF A TRIANGLE MUST BE
+006662*SHORTER THAN THE SUM OF THE OTHER TWO OR THE THREE LENGTHS
+006663*CANNOT FORM A TRIANGLE AT ALL.  TRI-SIDE-1, TRI-SIDE-2 AND
+006664*TRI-SIDE-3 MUST BE MOVED IN BY THE CALLER BEFORE THIS IS
+006665*PERFORMED.
+006666*=============================================================
+006667 4060-VALIDATE-TRIANGLE-SIDES.
+006668     SET WS-DIM-VALID TO TRUE.
+006669     IF  TRI-SIDE-1 NOT < TRI-SIDE-2 + TRI-SIDE-3
+006670         OR TRI-SIDE-2 NOT < TRI-SIDE-1 + TRI-SIDE-3
+006671         OR TRI-SIDE-3 NOT < TRI-SIDE-1 + TRI-SIDE-2
+006672         SET WS-DIM-INVALID TO TRUE
+006673         MOVE RI-DIM-1-X TO WS-DIM-RAW
+006674         MOVE 'SIDES DO NOT FORM A TRIANGLE' TO WS-EXC-REASON
+006675     END-IF.
+006676 4060-EXIT.
+006677     EXIT.
+006678
+006640 4100-WRITE-EXCEPTION.
+006650     MOVE WS-DIM-RAW TO REL-RAW-VALUE.
+006660     MOVE WS-EXC-REASON TO REL-REASON.
+006670     WRITE RADEXC-RECORD FROM RADEXC-LINE.
+006680 4100-EXIT.
+006690     EXIT.
+006700
+006710*=============================================================
+006720*4200-WRITE-AUDIT-RECORD.  APPEND ONE AUDIT RECORD FOR THE
+006730*CALCULATION JUST COMPLETED.  THE CALLER MUST SET
+006740*AL-SHAPE-CODE (RADIUS, PERIMETER AND AREA ARE PICKED UP
+006750*DIRECTLY FROM VARIABLES).
+006760*=============================================================
+006770*AL-SHAPE-CODE AND AL-DIM-1 MUST BE MOVED IN BY THE CALLER
+006780*BEFORE THIS IS PERFORMED.
+006790 4200-WRITE-AUDIT-RECORD.
+006800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+006810     ACCEPT WS-RUN-TIME FROM TIME.
+006820     MOVE WS-RUN-DATE TO AL-RUN-DATE.
+006830     MOVE WS-RUN-TIME TO AL-RUN-TIME.
+006840     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+006850     MOVE PERIMETER TO AL-PERIMETER.
+006860     MOVE S-AREA TO AL-AREA.
+006870     WRITE RADAUD-RECORD FROM RADAUD-LINE.
+006880 4200-EXIT.
+006890     EXIT.
+006900
+006910*=============================================================
+006920*4300-WRITE-EXTRACT-RECORD.  APPEND ONE CSV ROW TO RADEXT FOR
+006930*THE CALCULATION JUST COMPLETED.  REL-SHAPE-CODE AND REL-DIM-1
+006940*MUST BE MOVED IN BY THE CALLER BEFORE THIS IS PERFORMED.
+006950*=============================================================
+006960 4300-WRITE-EXTRACT-RECORD.
+006970     MOVE PERIMETER TO REL-PERIMETER.
+006980     MOVE S-AREA TO REL-AREA.
+006990     WRITE RADEXT-RECORD FROM RADEXT-LINE.
+007000 4300-EXIT.
+007010     EXIT.
+007020
+007030*=============================================================
+007040*5000-CALCULATE-CIRCLE.  PERIMETER = 2.PI.R, AREA = PI.R.R.
+007050*=============================================================
+007060 5000-CALCULATE-CIRCLE.
+007070     COMPUTE PERIMETER = 2 * PI * RADIUS.
+007080     COMPUTE S-AREA = PI * RADIUS * RADIUS.
+007090 5000-EXIT.
+007100     EXIT.
+007110
+007120*=============================================================
+007130*5100-CALCULATE-RECTANGLE.  PERIMETER = 2(L+W), AREA = L.W.
+007140*=============================================================
+007150 5100-CALCULATE-RECTANGLE.
+007160     COMPUTE PERIMETER = 2 * (RECT-LENGTH + RECT-WIDTH).
+007170     COMPUTE S-AREA = RECT-LENGTH * RECT-WIDTH.
+007180 5100-EXIT.
+007190     EXIT.
+007200
+007210*=============================================================
+007220*5200-CALCULATE-TRIANGLE.  PERIMETER = SUM OF THE THREE SIDES.
+007230*AREA BY HERON'S FORMULA FROM THE SEMI-PERIMETER.
+007240*=============================================================
+007250 5200-CALCULATE-TRIANGLE.
+007260     COMPUTE PERIMETER = TRI-SIDE-1 + TRI-SIDE-2 + TRI-SIDE-3.
+007270     COMPUTE TRI-SEMI-PERIM = PERIMETER / 2.
+007280     COMPUTE S-AREA ROUNDED = FUNCTION SQRT(
+007290         TRI-SEMI-PERIM
+007300         * (TRI-SEMI-PERIM - TRI-SIDE-1)
+007310         * (TRI-SEMI-PERIM - TRI-SIDE-2)
+007320         * (TRI-SEMI-PERIM - TRI-SIDE-3)).
+007330 5200-EXIT.
+007340     EXIT.
+007350
+007360*=============================================================
+007370*5300-CALCULATE-RADIUS-FROM-AREA.  RADIUS = SQRT(AREA / PI),
+007380*THEN THE NORMAL PERIMETER IS RECOMPUTED FROM THAT RADIUS SO
+007390*THE DISPLAY AND AUDIT RECORD SHOW A CONSISTENT CIRCLE.
+007400*=============================================================
+007410 5300-CALCULATE-RADIUS-FROM-AREA.
+007420     COMPUTE RADIUS ROUNDED = FUNCTION SQRT(S-AREA / PI).
+007430     COMPUTE PERIMETER = 2 * PI * RADIUS.
+007440 5300-EXIT.
+007450     EXIT.
+007460
+007470*=============================================================
+007480*5400-CALCULATE-RADIUS-FROM-PERIMETER.  RADIUS = PERIMETER /
+007490*(2.PI), THEN THE NORMAL AREA IS RECOMPUTED FROM THAT RADIUS
+007500*SO THE DISPLAY AND AUDIT RECORD SHOW A CONSISTENT CIRCLE.
+007510*=============================================================
+007520 5400-CALCULATE-RADIUS-FROM-PERIMETER.
+007530     COMPUTE RADIUS ROUNDED = PERIMETER / (2 * PI).
+007540     COMPUTE S-AREA = PI * RADIUS * RADIUS.
+007550 5400-EXIT.
+007560     EXIT.
+007570
+007580 9999-EXIT.
+007590     CLOSE RADAUD.
+007600     EXIT PROGRAM.
+007610
+007620 END PROGRAM RADIUS.
