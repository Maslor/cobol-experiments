@@ -0,0 +1,7 @@
+      *---------------------------------------------------------------*
+      * RADCKP    - CHECKPOINT RECORD FOR THE RADIUS BATCH RUN.  WIDE *
+      *             ENOUGH TO CARRY THE LAST INPUT RECORD NUMBER AND  *
+      *             THE BATCH CONTROL-TOTAL ACCUMULATORS SO A RESTART *
+      *             RUN CAN REHYDRATE ITS TRAILER AND PAGE NUMBERING. *
+      *---------------------------------------------------------------*
+       01  RADCKP-RECORD             PIC X(100).
