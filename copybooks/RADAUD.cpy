@@ -0,0 +1,6 @@
+      *---------------------------------------------------------------*
+      * RADAUD    - AUDIT LOG RECORD FOR THE RADIUS PROGRAM.  SIZED   *
+      *             TO MATCH RADAUD-LINE IN WORKING-STORAGE EXACTLY,  *
+      *             THE SAME WAY THE OTHER FD/-LINE PAIRS ARE SIZED.  *
+      *---------------------------------------------------------------*
+       01  RADAUD-RECORD            PIC X(83).
