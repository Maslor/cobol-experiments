@@ -0,0 +1,4 @@
+      *---------------------------------------------------------------*
+      * RADRPT    - BATCH REPORT RECORD FOR THE RADIUS PROGRAM        *
+      *---------------------------------------------------------------*
+       01  RADRPT-RECORD           PIC X(80).
