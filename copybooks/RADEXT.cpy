@@ -0,0 +1,5 @@
+      *---------------------------------------------------------------*
+      * RADEXT    - CSV EXTRACT RECORD FOR DOWNSTREAM SPREADSHEET     *
+      *             AND REPORTING TOOLS.                              *
+      *---------------------------------------------------------------*
+       01  RADEXT-RECORD             PIC X(80).
