@@ -0,0 +1,5 @@
+      *---------------------------------------------------------------*
+      * RADEXC    - EXCEPTION LISTING RECORD FOR THE RADIUS PROGRAM   *
+      *             ONE LINE PER REJECTED RADIUS VALUE, WITH REASON.  *
+      *---------------------------------------------------------------*
+       01  RADEXC-RECORD           PIC X(80).
