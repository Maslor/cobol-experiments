@@ -0,0 +1,28 @@
+      *---------------------------------------------------------------*
+      * RADINP    - BATCH INPUT RECORD FOR THE RADIUS PROGRAM.        *
+      *             RI-SHAPE-CODE SELECTS THE FORMULA SET.  RI-DIM-1, *
+      *             RI-DIM-2 AND RI-DIM-3 CARRY THE MEASUREMENTS THAT *
+      *             FORMULA SET NEEDS:                                *
+      *               CIRCLE     (C) - RI-DIM-1 IS THE RADIUS.        *
+      *               RECTANGLE  (R) - RI-DIM-1 IS THE LENGTH,        *
+      *                                RI-DIM-2 IS THE WIDTH.         *
+      *               TRIANGLE   (T) - RI-DIM-1, RI-DIM-2, RI-DIM-3   *
+      *                                ARE THE THREE SIDES.           *
+      *             EACH -X REDEFINITION IS AN ALPHANUMERIC VIEW USED *
+      *             TO CLASS-TEST THE RAW VALUE BEFORE IT IS TRUSTED  *
+      *             AS NUMERIC.  THE PIC 9(07)V9(04) SHAPE CARRIES    *
+      *             SEVEN INTEGER DIGITS SO LARGE STORAGE-TANK AND    *
+      *             SILO JOBS DO NOT TRUNCATE.                        *
+      *---------------------------------------------------------------*
+       01  RADIN-RECORD.
+           02  RI-SHAPE-CODE       PIC X(01).
+               88  RI-SHAPE-CIRCLE        VALUE 'C'.
+               88  RI-SHAPE-RECTANGLE     VALUE 'R'.
+               88  RI-SHAPE-TRIANGLE      VALUE 'T'.
+           02  RI-DIM-1            PIC 9(07)V9(04).
+           02  RI-DIM-1-X REDEFINES RI-DIM-1 PIC X(11).
+           02  RI-DIM-2            PIC 9(07)V9(04).
+           02  RI-DIM-2-X REDEFINES RI-DIM-2 PIC X(11).
+           02  RI-DIM-3            PIC 9(07)V9(04).
+           02  RI-DIM-3-X REDEFINES RI-DIM-3 PIC X(11).
+           02  FILLER              PIC X(02).
